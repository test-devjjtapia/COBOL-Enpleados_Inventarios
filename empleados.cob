@@ -2,14 +2,20 @@
        PROGRAM-ID. REGISTRO-EMPLEADOS.
        AUTHOR. Javier J. Tapia.
        DATE-WRITTEN. 2025-08-14.
-      
+
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT EMPLEADOS-ARCHIVO
            ASSIGN TO "empleados.dat"
-           ORGANIZATION IS LINE SEQUENTIAL.
-           
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS EMP-ID
+           FILE STATUS IS WS-EMP-STATUS.
+
+           SELECT ARCHIVO-ORDEN-DEPTO
+           ASSIGN TO "ordendepto.tmp".
+
        DATA DIVISION.
        FILE SECTION.
        FD  EMPLEADOS-ARCHIVO.
@@ -18,17 +24,38 @@
            05  EMP-NOMBRE          PIC X(30).
            05  EMP-DEPARTAMENTO    PIC X(20).
            05  EMP-SALARIO         PIC 9(7)V99.
-           
+           05  EMP-ACTIVO          PIC X(1).
+               88  EMP-ACTIVO-SI       VALUE "S".
+               88  EMP-ACTIVO-NO       VALUE "N".
+           05  EMP-PIN             PIC 9(4).
+
+       SD  ARCHIVO-ORDEN-DEPTO.
+       01  REG-ORDEN-DEPTO.
+           05  ROD-DEPARTAMENTO    PIC X(20).
+           05  ROD-ID              PIC 9(5).
+           05  ROD-NOMBRE          PIC X(30).
+           05  ROD-SALARIO         PIC 9(7)V99.
+
        WORKING-STORAGE SECTION.
        01  WS-VARIABLES.
+           05  WS-EMP-STATUS       PIC X(2).
            05  WS-FIN              PIC X VALUE 'N'.
+           05  WS-OPCION           PIC 9.
            05  WS-CONTADOR         PIC 9(3) VALUE 0.
            05  WS-TOTAL-SALARIOS   PIC 9(9)V99 VALUE 0.
            05  WS-PROMEDIO         PIC 9(9)V99.
-           
+           05  WS-PIN-NUEVO        PIC X(4).
+
+       01  WS-CONTROL-DEPTO.
+           05  WS-DEPTO-ANTERIOR   PIC X(20) VALUE SPACES.
+           05  WS-SUBTOTAL-DEPTO   PIC 9(9)V99 VALUE 0.
+           05  WS-CONTADOR-DEPTO   PIC 9(3) VALUE 0.
+           05  WS-PRIMERA-VEZ      PIC X VALUE 'S'.
+           05  WS-FIN-ORDEN        PIC X VALUE 'N'.
+
        01  WS-CABECERA.
            05  FILLER             PIC X(72) VALUE ALL '*'.
-           
+
        01  WS-LINEA-DETALLE.
            05  FILLER             PIC X(2)  VALUE SPACES.
            05  WS-DET-ID          PIC 9(5).
@@ -38,60 +65,265 @@
            05  WS-DET-DEPTO       PIC X(20).
            05  FILLER             PIC X(2)  VALUE SPACES.
            05  WS-DET-SALARIO     PIC $ZZZ,ZZ9.99.
-           
+
+       01  WS-LINEA-DEPTO.
+           05  FILLER             PIC X(2)  VALUE SPACES.
+           05  WS-LD-DEPTO        PIC X(20).
+           05  FILLER             PIC X(2)  VALUE SPACES.
+           05  FILLER             PIC X(11) VALUE "Empleados: ".
+           05  WS-LD-CONTADOR     PIC ZZ9.
+           05  FILLER             PIC X(2)  VALUE SPACES.
+           05  FILLER             PIC X(11) VALUE "Subtotal: $".
+           05  WS-LD-SUBTOTAL     PIC $ZZZ,ZZZ,ZZ9.99.
+
        PROCEDURE DIVISION.
        MAIN-LOGIC.
            PERFORM 100-INICIO
-           PERFORM 200-PROCESO UNTIL WS-FIN = 'S'
-           PERFORM 300-FINAL
+           PERFORM 200-PROCESAR-MENU UNTIL WS-FIN = 'S'
+           PERFORM 999-FINALIZAR
            STOP RUN.
-           
+
        100-INICIO.
-           OPEN OUTPUT EMPLEADOS-ARCHIVO
-           DISPLAY WS-CABECERA
-           DISPLAY "SISTEMA DE REGISTRO DE EMPLEADOS"
-           DISPLAY WS-CABECERA.
-           
-       200-PROCESO.
-           DISPLAY "Ingrese ID del empleado (99999 para terminar): "
-           ACCEPT EMP-ID
-           
-           IF EMP-ID = 99999
+           OPEN I-O EMPLEADOS-ARCHIVO
+           IF WS-EMP-STATUS = "35"
+               OPEN OUTPUT EMPLEADOS-ARCHIVO
+               CLOSE EMPLEADOS-ARCHIVO
+               OPEN I-O EMPLEADOS-ARCHIVO
+           END-IF
+           IF WS-EMP-STATUS NOT = "00"
+               DISPLAY "ERROR FATAL: no se pudo abrir empleados.dat"
+               DISPLAY "(status " WS-EMP-STATUS "). Es posible que"
+               DISPLAY "el archivo exista con un formato de registro"
+               DISPLAY "incompatible; migrelo antes de continuar."
                MOVE 'S' TO WS-FIN
            ELSE
-               PERFORM 210-PROCESAR-EMPLEADO
+               DISPLAY WS-CABECERA
+               DISPLAY "SISTEMA DE REGISTRO DE EMPLEADOS"
+               DISPLAY WS-CABECERA
            END-IF.
 
-       210-PROCESAR-EMPLEADO.
+       200-PROCESAR-MENU.
+           DISPLAY " "
+           DISPLAY "1. Registrar Nuevo Empleado"
+           DISPLAY "2. Modificar Empleado"
+           DISPLAY "3. Activar/Inactivar Empleado"
+           DISPLAY "4. Generar Resumen por Departamento"
+           DISPLAY "5. Salir"
+           DISPLAY "Ingrese su opcion (1-5): "
+           ACCEPT WS-OPCION
+
+           EVALUATE WS-OPCION
+               WHEN 1
+                   PERFORM 210-NUEVO-EMPLEADO
+               WHEN 2
+                   PERFORM 220-MODIFICAR-EMPLEADO
+               WHEN 3
+                   PERFORM 230-CAMBIAR-ESTADO
+               WHEN 4
+                   PERFORM 300-GENERAR-RESUMEN
+               WHEN 5
+                   MOVE 'S' TO WS-FIN
+               WHEN OTHER
+                   DISPLAY "Opcion invalida"
+           END-EVALUATE.
+
+       210-NUEVO-EMPLEADO.
+           DISPLAY "=== REGISTRO DE NUEVO EMPLEADO ==="
+           DISPLAY "Ingrese ID del empleado: "
+           ACCEPT EMP-ID
+
+           READ EMPLEADOS-ARCHIVO
+               INVALID KEY
+                   PERFORM 211-INGRESAR-DATOS
+               NOT INVALID KEY
+                   DISPLAY "ERROR: Empleado ya existe"
+           END-READ.
+
+       211-INGRESAR-DATOS.
            DISPLAY "Ingrese nombre del empleado: "
            ACCEPT EMP-NOMBRE
            DISPLAY "Ingrese departamento: "
            ACCEPT EMP-DEPARTAMENTO
            DISPLAY "Ingrese salario: "
            ACCEPT EMP-SALARIO
-           
+           DISPLAY "Ingrese PIN de acceso (4 digitos): "
+           ACCEPT EMP-PIN
+           SET EMP-ACTIVO-SI TO TRUE
+
            WRITE REGISTRO-EMPLEADO
-           
-           ADD 1 TO WS-CONTADOR
-           ADD EMP-SALARIO TO WS-TOTAL-SALARIOS
-           
-           MOVE EMP-ID TO WS-DET-ID
-           MOVE EMP-NOMBRE TO WS-DET-NOMBRE
-           MOVE EMP-DEPARTAMENTO TO WS-DET-DEPTO
-           MOVE EMP-SALARIO TO WS-DET-SALARIO
-           
-           DISPLAY WS-LINEA-DETALLE.
-               
-       300-FINAL.
+               INVALID KEY
+                   DISPLAY "Error al guardar empleado"
+               NOT INVALID KEY
+                   MOVE EMP-ID TO WS-DET-ID
+                   MOVE EMP-NOMBRE TO WS-DET-NOMBRE
+                   MOVE EMP-DEPARTAMENTO TO WS-DET-DEPTO
+                   MOVE EMP-SALARIO TO WS-DET-SALARIO
+                   DISPLAY "Empleado registrado exitosamente"
+                   DISPLAY WS-LINEA-DETALLE
+           END-WRITE.
+
+       220-MODIFICAR-EMPLEADO.
+           DISPLAY "=== MODIFICACION DE EMPLEADO ==="
+           DISPLAY "Ingrese ID del empleado a modificar: "
+           ACCEPT EMP-ID
+
+           READ EMPLEADOS-ARCHIVO
+               INVALID KEY
+                   DISPLAY "Empleado no encontrado"
+               NOT INVALID KEY
+                   PERFORM 221-ACTUALIZAR-DATOS
+           END-READ.
+
+       221-ACTUALIZAR-DATOS.
+           DISPLAY "Nombre actual: " EMP-NOMBRE
+           DISPLAY "Nuevo nombre: "
+           ACCEPT EMP-NOMBRE
+           DISPLAY "Departamento actual: " EMP-DEPARTAMENTO
+           DISPLAY "Nuevo departamento: "
+           ACCEPT EMP-DEPARTAMENTO
+           DISPLAY "Salario actual: " EMP-SALARIO
+           DISPLAY "Nuevo salario: "
+           ACCEPT EMP-SALARIO
+           DISPLAY "Nuevo PIN de acceso (4 digitos, "
+               "ENTER para dejar sin cambios): "
+           MOVE SPACES TO WS-PIN-NUEVO
+           ACCEPT WS-PIN-NUEVO
+           IF WS-PIN-NUEVO NOT = SPACES
+               MOVE WS-PIN-NUEVO TO EMP-PIN
+           END-IF
+
+           REWRITE REGISTRO-EMPLEADO
+               INVALID KEY
+                   DISPLAY "Error al actualizar empleado"
+               NOT INVALID KEY
+                   DISPLAY "Empleado actualizado exitosamente"
+           END-REWRITE.
+
+       230-CAMBIAR-ESTADO.
+           DISPLAY "=== ACTIVAR/INACTIVAR EMPLEADO ==="
+           DISPLAY "Ingrese ID del empleado: "
+           ACCEPT EMP-ID
+
+           READ EMPLEADOS-ARCHIVO
+               INVALID KEY
+                   DISPLAY "Empleado no encontrado"
+               NOT INVALID KEY
+                   PERFORM 231-TOGGLE-ESTADO
+           END-READ.
+
+       231-TOGGLE-ESTADO.
+           IF EMP-ACTIVO-SI
+               SET EMP-ACTIVO-NO TO TRUE
+               DISPLAY "Empleado marcado como INACTIVO"
+           ELSE
+               SET EMP-ACTIVO-SI TO TRUE
+               DISPLAY "Empleado marcado como ACTIVO"
+           END-IF
+
+           REWRITE REGISTRO-EMPLEADO
+               INVALID KEY
+                   DISPLAY "Error al actualizar estado"
+               NOT INVALID KEY
+                   DISPLAY "Estado actualizado exitosamente"
+           END-REWRITE.
+
+       300-GENERAR-RESUMEN.
+           MOVE 0 TO WS-CONTADOR
+           MOVE 0 TO WS-TOTAL-SALARIOS
+           MOVE SPACES TO WS-DEPTO-ANTERIOR
+           MOVE 'S' TO WS-PRIMERA-VEZ
+
+           DISPLAY WS-CABECERA
+           DISPLAY "RESUMEN DE EMPLEADOS POR DEPARTAMENTO"
+           DISPLAY WS-CABECERA
+
+           SORT ARCHIVO-ORDEN-DEPTO
+               ON ASCENDING KEY ROD-DEPARTAMENTO ROD-ID
+               INPUT PROCEDURE IS 310-CARGAR-ORDEN
+               OUTPUT PROCEDURE IS 320-IMPRIMIR-ORDEN
+
            IF WS-CONTADOR > 0
                COMPUTE WS-PROMEDIO = WS-TOTAL-SALARIOS / WS-CONTADOR
+           ELSE
+               MOVE 0 TO WS-PROMEDIO
            END-IF
-           
+
            DISPLAY WS-CABECERA
-           DISPLAY "RESUMEN DE PROCESO"
+           DISPLAY "TOTAL GENERAL (SOLO EMPLEADOS ACTIVOS)"
            DISPLAY "Total de empleados: " WS-CONTADOR
            DISPLAY "Total de salarios: $" WS-TOTAL-SALARIOS
            DISPLAY "Salario promedio:  $" WS-PROMEDIO
-           DISPLAY WS-CABECERA
-           
+           DISPLAY WS-CABECERA.
+
+       310-CARGAR-ORDEN.
+           MOVE 0 TO EMP-ID
+           START EMPLEADOS-ARCHIVO KEY IS NOT LESS THAN EMP-ID
+               INVALID KEY
+                   MOVE "10" TO WS-EMP-STATUS
+               NOT INVALID KEY
+                   MOVE "00" TO WS-EMP-STATUS
+           END-START
+
+           PERFORM UNTIL WS-EMP-STATUS = "10"
+               READ EMPLEADOS-ARCHIVO NEXT RECORD
+                   AT END
+                       MOVE "10" TO WS-EMP-STATUS
+                   NOT AT END
+                       IF EMP-ACTIVO-SI
+                           MOVE EMP-DEPARTAMENTO TO ROD-DEPARTAMENTO
+                           MOVE EMP-ID TO ROD-ID
+                           MOVE EMP-NOMBRE TO ROD-NOMBRE
+                           MOVE EMP-SALARIO TO ROD-SALARIO
+                           RELEASE REG-ORDEN-DEPTO
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+       320-IMPRIMIR-ORDEN.
+           MOVE 'N' TO WS-FIN-ORDEN
+           PERFORM UNTIL WS-FIN-ORDEN = 'S'
+               RETURN ARCHIVO-ORDEN-DEPTO
+                   AT END
+                       MOVE 'S' TO WS-FIN-ORDEN
+                   NOT AT END
+                       PERFORM 321-PROCESAR-REGISTRO-ORDEN
+               END-RETURN
+           END-PERFORM
+
+           IF WS-PRIMERA-VEZ = 'N'
+               PERFORM 322-IMPRIMIR-SUBTOTAL
+           END-IF.
+
+       321-PROCESAR-REGISTRO-ORDEN.
+           IF WS-PRIMERA-VEZ = 'S'
+               MOVE ROD-DEPARTAMENTO TO WS-DEPTO-ANTERIOR
+               MOVE 'N' TO WS-PRIMERA-VEZ
+           END-IF
+
+           IF ROD-DEPARTAMENTO NOT = WS-DEPTO-ANTERIOR
+               PERFORM 322-IMPRIMIR-SUBTOTAL
+               MOVE ROD-DEPARTAMENTO TO WS-DEPTO-ANTERIOR
+               MOVE 0 TO WS-SUBTOTAL-DEPTO
+               MOVE 0 TO WS-CONTADOR-DEPTO
+           END-IF
+
+           ADD 1 TO WS-CONTADOR-DEPTO
+           ADD 1 TO WS-CONTADOR
+           ADD ROD-SALARIO TO WS-SUBTOTAL-DEPTO
+           ADD ROD-SALARIO TO WS-TOTAL-SALARIOS
+
+           MOVE ROD-ID TO WS-DET-ID
+           MOVE ROD-NOMBRE TO WS-DET-NOMBRE
+           MOVE ROD-DEPARTAMENTO TO WS-DET-DEPTO
+           MOVE ROD-SALARIO TO WS-DET-SALARIO
+           DISPLAY WS-LINEA-DETALLE.
+
+       322-IMPRIMIR-SUBTOTAL.
+           MOVE WS-DEPTO-ANTERIOR TO WS-LD-DEPTO
+           MOVE WS-CONTADOR-DEPTO TO WS-LD-CONTADOR
+           MOVE WS-SUBTOTAL-DEPTO TO WS-LD-SUBTOTAL
+           DISPLAY WS-LINEA-DEPTO
+           DISPLAY " ".
+
+       999-FINALIZAR.
            CLOSE EMPLEADOS-ARCHIVO.
