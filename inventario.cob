@@ -22,11 +22,42 @@
            ASSIGN TO "movimientos.dat"
            ORGANIZATION IS LINE SEQUENTIAL
            FILE STATUS IS WS-MOV-STATUS.
-           
+
+           SELECT EMPLEADOS-ARCHIVO
+           ASSIGN TO "empleados.dat"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS EMP-ID
+           FILE STATUS IS WS-EMP-STATUS.
+
            SELECT REPORTE-ARCHIVO
            ASSIGN TO "reporte_inventario.txt"
            ORGANIZATION IS LINE SEQUENTIAL.
-           
+
+           SELECT ARCHIVO-HISTORICO
+           ASSIGN TO WS-NOMBRE-ARCHIVO-HIST
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-HIST-STATUS.
+
+           SELECT REPORTE-REORDEN-ARCHIVO
+           ASSIGN TO "reporte_reorden.txt"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT ARCHIVO-ORDEN-PROVEEDOR
+           ASSIGN TO "ordenproveedor.tmp".
+
+           SELECT CHECKPOINT-ARCHIVO
+           ASSIGN TO "checkpoint.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-CHK-STATUS.
+
+           SELECT PROVEEDORES-ARCHIVO
+           ASSIGN TO "proveedores.dat"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS PROV-ID
+           FILE STATUS IS WS-PROV-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
        FD  PRODUCTOS-ARCHIVO.
@@ -37,8 +68,9 @@
            05  PROD-PRECIO         PIC 9(7)V99.
            05  PROD-STOCK          PIC 9(5).
            05  PROD-STOCK-MIN      PIC 9(5).
-           05  PROD-PROVEEDOR      PIC X(30).
+           05  PROD-PROVEEDOR      PIC 9(5).
            05  PROD-ULTIMA-COMPRA  PIC X(10).
+           05  PROD-CREADO-POR     PIC 9(5).
            
        FD  MOVIMIENTOS-ARCHIVO.
        01  REGISTRO-MOVIMIENTO.
@@ -49,19 +81,91 @@
            05  MOV-PROD-ID         PIC 9(6).
            05  MOV-CANTIDAD        PIC 9(5).
            05  MOV-PRECIO-UNIT     PIC 9(7)V99.
-           
+           05  MOV-EMP-ID          PIC 9(5).
+
+       FD  EMPLEADOS-ARCHIVO.
+       01  REGISTRO-EMPLEADO.
+           05  EMP-ID              PIC 9(5).
+           05  EMP-NOMBRE          PIC X(30).
+           05  EMP-DEPARTAMENTO    PIC X(20).
+           05  EMP-SALARIO         PIC 9(7)V99.
+           05  EMP-ACTIVO          PIC X(1).
+               88  EMP-ACTIVO-SI       VALUE "S".
+               88  EMP-ACTIVO-NO       VALUE "N".
+           05  EMP-PIN             PIC 9(4).
+
        FD  REPORTE-ARCHIVO.
        01  LINEA-REPORTE          PIC X(132).
-           
+
+       FD  ARCHIVO-HISTORICO.
+       01  REGISTRO-HISTORICO.
+           05  HIST-FECHA          PIC X(10).
+           05  HIST-TIPO           PIC X(1).
+           05  HIST-PROD-ID        PIC 9(6).
+           05  HIST-CANTIDAD       PIC 9(5).
+           05  HIST-PRECIO-UNIT    PIC 9(7)V99.
+           05  HIST-EMP-ID         PIC 9(5).
+
+       FD  REPORTE-REORDEN-ARCHIVO.
+       01  LINEA-REORDEN           PIC X(132).
+
+       SD  ARCHIVO-ORDEN-PROVEEDOR.
+       01  REG-ORDEN-PROVEEDOR.
+           05  ROP-PROVEEDOR       PIC 9(5).
+           05  ROP-PROD-ID         PIC 9(6).
+           05  ROP-NOMBRE          PIC X(30).
+           05  ROP-STOCK           PIC 9(5).
+           05  ROP-STOCK-MIN       PIC 9(5).
+           05  ROP-PRECIO          PIC 9(7)V99.
+
+       FD  CHECKPOINT-ARCHIVO.
+       01  REGISTRO-CHECKPOINT.
+           05  CHK-ESTADO          PIC X(9).
+           05  CHK-TIPO            PIC X(1).
+           05  CHK-PROD-ID         PIC 9(6).
+           05  CHK-CANTIDAD        PIC 9(5).
+           05  CHK-FECHA           PIC X(10).
+           05  CHK-STOCK-ANTES     PIC 9(5).
+           05  CHK-STOCK-DESPUES   PIC 9(5).
+
+       FD  PROVEEDORES-ARCHIVO.
+       01  REGISTRO-PROVEEDOR.
+           05  PROV-ID             PIC 9(5).
+           05  PROV-NOMBRE         PIC X(30).
+           05  PROV-CONTACTO       PIC X(30).
+           05  PROV-TELEFONO       PIC X(15).
+
        WORKING-STORAGE SECTION.
        01  WS-VARIABLES.
            05  WS-PROD-STATUS      PIC X(2).
            05  WS-MOV-STATUS       PIC X(2).
+           05  WS-EMP-STATUS       PIC X(2).
+           05  WS-HIST-STATUS      PIC X(2).
+           05  WS-NOMBRE-ARCHIVO-HIST PIC X(30).
+           05  WS-CONTADOR-ORIGEN  PIC 9(6).
+           05  WS-PROV-ANTERIOR    PIC 9(5) VALUE ZEROS.
+           05  WS-PROV-PRIMERA-VEZ PIC X VALUE 'S'.
+           05  WS-PROV-FIN-ORDEN   PIC X VALUE 'N'.
+           05  WS-CANT-SUGERIDA    PIC 9(5).
+           05  WS-COSTO-ITEM       PIC 9(9)V99.
+           05  WS-SUBTOTAL-PROV    PIC 9(9)V99.
+           05  WS-TOTAL-REORDEN    PIC 9(9)V99.
+           05  WS-ITEMS-PROV       PIC 9(3).
+           05  WS-NOMBRE-BUSCADO   PIC X(30).
+           05  WS-CONTADOR-NOMBRE  PIC 9(3).
+           05  WS-CHK-STATUS       PIC X(2).
+           05  WS-CHK-PENDIENTE    PIC X VALUE "N".
+           05  WS-CONTADOR-COPIA   PIC 9(6).
+           05  WS-ERROR-COPIA      PIC X VALUE "N".
+           05  WS-PROV-STATUS      PIC X(2).
+           05  WS-OPERADOR-ID      PIC 9(5).
+           05  WS-PIN-INGRESADO    PIC 9(4).
            05  WS-FIN              PIC X VALUE "N".
-           05  WS-OPCION           PIC 9.
+           05  WS-OPCION           PIC 99.
            05  WS-FECHA-HOY        PIC X(10).
            05  WS-TOTAL-VALOR      PIC 9(12)V99.
            05  WS-INDICE           PIC 99.
+           05  WS-CONFIRMAR        PIC X.
            
        01  WS-CONTADORES.
            05  WS-PRODUCTOS-BAJOS  PIC 9(4) VALUE 0.
@@ -78,7 +182,7 @@
            05  WS-MENU-TITULO    PIC X(80).
            05  WS-MENU-LINEA-DIV PIC X(80).
            05  WS-MENU-LINEAS.
-               10  WS-MENU-LINEA OCCURS 8 TIMES PIC X(80).
+               10  WS-MENU-LINEA OCCURS 14 TIMES PIC X(80).
                
        01  WS-LINEA-DETALLE.
            05  FILLER     PIC X(2)  VALUE SPACES.
@@ -102,9 +206,38 @@
            
        000-INICIAR.
            PERFORM 001-ABRIR-ARCHIVOS
-           PERFORM 002-OBTENER-FECHA
-           DISPLAY WS-CABECERA-PRINCIPAL.
-           
+           IF WS-FIN NOT = "S"
+               PERFORM 002-OBTENER-FECHA
+               DISPLAY WS-CABECERA-PRINCIPAL
+               PERFORM 005-VALIDAR-OPERADOR
+           END-IF.
+
+       005-VALIDAR-OPERADOR.
+           DISPLAY "=== INICIO DE SESION ==="
+           DISPLAY "ID de Empleado: "
+           ACCEPT EMP-ID
+           DISPLAY "PIN: "
+           ACCEPT WS-PIN-INGRESADO
+
+           READ EMPLEADOS-ARCHIVO
+               INVALID KEY
+                   DISPLAY "Empleado no encontrado. Acceso denegado."
+                   MOVE "S" TO WS-FIN
+               NOT INVALID KEY
+                   IF EMP-ACTIVO-NO
+                       DISPLAY "Empleado inactivo. Acceso denegado."
+                       MOVE "S" TO WS-FIN
+                   ELSE
+                       IF EMP-PIN = WS-PIN-INGRESADO
+                           MOVE EMP-ID TO WS-OPERADOR-ID
+                           DISPLAY "Bienvenido, " EMP-NOMBRE
+                       ELSE
+                           DISPLAY "PIN incorrecto. Acceso denegado."
+                           MOVE "S" TO WS-FIN
+                       END-IF
+                   END-IF
+           END-READ.
+
        001-ABRIR-ARCHIVOS.
            OPEN I-O PRODUCTOS-ARCHIVO
            IF WS-PROD-STATUS = "35"
@@ -112,12 +245,128 @@
                CLOSE PRODUCTOS-ARCHIVO
                OPEN I-O PRODUCTOS-ARCHIVO
            END-IF
+           IF WS-PROD-STATUS NOT = "00"
+               DISPLAY "ERROR FATAL: no se pudo abrir productos.dat"
+               DISPLAY "(status " WS-PROD-STATUS "). Es posible que"
+               DISPLAY "el archivo exista con un formato de registro"
+               DISPLAY "incompatible; migrelo antes de continuar."
+               MOVE "S" TO WS-FIN
+           END-IF
 
            OPEN I-O MOVIMIENTOS-ARCHIVO
            IF WS-MOV-STATUS = "35"
                OPEN OUTPUT MOVIMIENTOS-ARCHIVO
                CLOSE MOVIMIENTOS-ARCHIVO
                OPEN I-O MOVIMIENTOS-ARCHIVO
+           END-IF
+           IF WS-MOV-STATUS NOT = "00"
+               DISPLAY "ERROR FATAL: no se pudo abrir movimientos.dat"
+               DISPLAY "(status " WS-MOV-STATUS ")"
+               MOVE "S" TO WS-FIN
+           END-IF
+
+           OPEN I-O EMPLEADOS-ARCHIVO
+           IF WS-EMP-STATUS = "35"
+               OPEN OUTPUT EMPLEADOS-ARCHIVO
+               CLOSE EMPLEADOS-ARCHIVO
+               OPEN I-O EMPLEADOS-ARCHIVO
+           END-IF
+           IF WS-EMP-STATUS NOT = "00"
+               DISPLAY "ERROR FATAL: no se pudo abrir empleados.dat"
+               DISPLAY "(status " WS-EMP-STATUS "). Es posible que"
+               DISPLAY "el archivo exista con un formato de registro"
+               DISPLAY "incompatible; migrelo antes de continuar."
+               MOVE "S" TO WS-FIN
+           END-IF
+
+           OPEN I-O PROVEEDORES-ARCHIVO
+           IF WS-PROV-STATUS = "35"
+               OPEN OUTPUT PROVEEDORES-ARCHIVO
+               CLOSE PROVEEDORES-ARCHIVO
+               OPEN I-O PROVEEDORES-ARCHIVO
+           END-IF
+           IF WS-PROV-STATUS NOT = "00"
+               DISPLAY "ERROR FATAL: no se pudo abrir proveedores.dat"
+               DISPLAY "(status " WS-PROV-STATUS ")"
+               MOVE "S" TO WS-FIN
+           END-IF
+
+           IF WS-FIN NOT = "S"
+               PERFORM 003-VERIFICAR-CHECKPOINT
+           END-IF.
+
+       003-VERIFICAR-CHECKPOINT.
+           MOVE "N" TO WS-CHK-PENDIENTE
+           OPEN INPUT CHECKPOINT-ARCHIVO
+           IF WS-CHK-STATUS = "00"
+               READ CHECKPOINT-ARCHIVO
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       IF CHK-ESTADO = "PENDIENTE"
+                           MOVE "S" TO WS-CHK-PENDIENTE
+                       END-IF
+                       IF CHK-ESTADO = "ESCRITO"
+                           MOVE "S" TO WS-CHK-PENDIENTE
+                       END-IF
+               END-READ
+               CLOSE CHECKPOINT-ARCHIVO
+           END-IF
+
+           IF WS-CHK-PENDIENTE = "S"
+               PERFORM 004-RECONCILIAR-CHECKPOINT
+           END-IF.
+
+       004-RECONCILIAR-CHECKPOINT.
+           IF CHK-ESTADO = "PENDIENTE"
+               DISPLAY "AVISO: checkpoint pendiente detectado al"
+               DISPLAY "iniciar, pero el movimiento nunca se"
+               DISPLAY "confirmo como escrito; no se ajusta el"
+               DISPLAY "stock, se descarta el checkpoint."
+               PERFORM 340-LIMPIAR-CHECKPOINT
+           ELSE
+               DISPLAY "AVISO: checkpoint pendiente al iniciar,"
+               DISPLAY "reconciliando stock con el movimiento..."
+               MOVE CHK-PROD-ID TO PROD-ID
+               READ PRODUCTOS-ARCHIVO
+                   INVALID KEY
+                       DISPLAY "No se pudo reconciliar: no existe"
+                       DISPLAY "el producto. Checkpoint dejado"
+                       DISPLAY "intacto para revision manual."
+                   NOT INVALID KEY
+                       IF PROD-STOCK = CHK-STOCK-DESPUES
+                           DISPLAY "El ajuste ya habia sido aplicado"
+                           DISPLAY "antes de reiniciar; se descarta"
+                           DISPLAY "el checkpoint sin repetirlo."
+                           PERFORM 340-LIMPIAR-CHECKPOINT
+                       ELSE
+                           IF PROD-STOCK = CHK-STOCK-ANTES
+                               IF CHK-TIPO = "E"
+                                   ADD CHK-CANTIDAD TO PROD-STOCK
+                               ELSE
+                                   SUBTRACT CHK-CANTIDAD
+                                       FROM PROD-STOCK
+                               END-IF
+                               REWRITE REGISTRO-PRODUCTO
+                                   INVALID KEY
+                                       DISPLAY "Error al reconciliar"
+                                       DISPLAY "stock. Checkpoint"
+                                       DISPLAY "dejado intacto para"
+                                       DISPLAY "revision manual"
+                                   NOT INVALID KEY
+                                       DISPLAY "Stock reconciliado OK"
+                                       PERFORM 340-LIMPIAR-CHECKPOINT
+                               END-REWRITE
+                           ELSE
+                               DISPLAY "AVISO: el stock actual no"
+                               DISPLAY "coincide con el valor previo"
+                               DISPLAY "ni posterior del checkpoint;"
+                               DISPLAY "posible cambio manual. Se"
+                               DISPLAY "deja el checkpoint intacto"
+                               DISPLAY "para revision manual."
+                           END-IF
+                       END-IF
+               END-READ
            END-IF.
            
        002-OBTENER-FECHA.
@@ -144,6 +393,18 @@
                WHEN 7
                    PERFORM 800-VER-MOVIMIENTOS
                WHEN 8
+                   PERFORM 250-MODIFICAR-PRODUCTO
+               WHEN 9
+                   PERFORM 270-ELIMINAR-PRODUCTO
+               WHEN 10
+                   PERFORM 900-CERRAR-PERIODO
+               WHEN 11
+                   PERFORM 720-REPORTE-REORDEN
+               WHEN 12
+                   PERFORM 520-BUSCAR-POR-NOMBRE
+               WHEN 13
+                   PERFORM 950-GESTIONAR-PROVEEDORES
+               WHEN 14
                    MOVE "S" TO WS-FIN
                WHEN OTHER
                    DISPLAY "Opcion invalida"
@@ -166,22 +427,34 @@
                DELIMITED BY SIZE INTO WS-MENU-LINEA(5)
            STRING "     6. Generar Reporte de Inventario" 
                DELIMITED BY SIZE INTO WS-MENU-LINEA(6)
-           STRING "     7. Ver Movimientos del Dia" 
+           STRING "     7. Ver Movimientos del Dia"
                DELIMITED BY SIZE INTO WS-MENU-LINEA(7)
-           STRING "     8. Salir" 
+           STRING "     8. Modificar Producto"
                DELIMITED BY SIZE INTO WS-MENU-LINEA(8)
+           STRING "     9. Eliminar Producto"
+               DELIMITED BY SIZE INTO WS-MENU-LINEA(9)
+           STRING "     10. Cerrar Periodo de Movimientos"
+               DELIMITED BY SIZE INTO WS-MENU-LINEA(10)
+           STRING "     11. Reporte de Reorden por Proveedor"
+               DELIMITED BY SIZE INTO WS-MENU-LINEA(11)
+           STRING "     12. Buscar Producto por Nombre"
+               DELIMITED BY SIZE INTO WS-MENU-LINEA(12)
+           STRING "     13. Gestionar Proveedores"
+               DELIMITED BY SIZE INTO WS-MENU-LINEA(13)
+           STRING "     14. Salir"
+               DELIMITED BY SIZE INTO WS-MENU-LINEA(14)
            DISPLAY WS-CABECERA-PRINCIPAL
            DISPLAY SPACES
            DISPLAY WS-MENU-TITULO
            DISPLAY WS-MENU-LINEA-DIV
            DISPLAY SPACES
-           PERFORM VARYING WS-INDICE FROM 1 BY 1 UNTIL WS-INDICE > 8
+           PERFORM VARYING WS-INDICE FROM 1 BY 1 UNTIL WS-INDICE > 14
                DISPLAY WS-MENU-LINEA(WS-INDICE)
            END-PERFORM
            DISPLAY SPACES
            DISPLAY WS-MENU-LINEA-DIV
            DISPLAY SPACES
-           DISPLAY "Ingrese su opcion (1-8): ".
+           DISPLAY "Ingrese su opcion (1-14): ".
 
        PRODUCTOS-SECTION SECTION.
        200-NUEVO-PRODUCTO.
@@ -207,24 +480,94 @@
            ACCEPT PROD-STOCK
            DISPLAY "Stock Minimo: "
            ACCEPT PROD-STOCK-MIN
-           DISPLAY "Proveedor: "
-           ACCEPT PROD-PROVEEDOR
+           MOVE "23" TO WS-PROV-STATUS
+           PERFORM 306-VALIDAR-PROVEEDOR UNTIL WS-PROV-STATUS = "00"
            MOVE WS-FECHA-HOY TO PROD-ULTIMA-COMPRA
-           
+           MOVE WS-OPERADOR-ID TO PROD-CREADO-POR
+
            WRITE REGISTRO-PRODUCTO
                INVALID KEY
                    DISPLAY "Error al guardar producto"
                NOT INVALID KEY
                    DISPLAY "Producto registrado exitosamente"
            END-WRITE.
-           
+
+       250-MODIFICAR-PRODUCTO.
+           DISPLAY "=== MODIFICACION DE PRODUCTO ==="
+           DISPLAY "ID Producto: "
+           ACCEPT PROD-ID
+
+           READ PRODUCTOS-ARCHIVO
+               INVALID KEY
+                   DISPLAY "Producto no encontrado"
+               NOT INVALID KEY
+                   PERFORM 260-ACTUALIZAR-CAMPOS
+           END-READ.
+
+       260-ACTUALIZAR-CAMPOS.
+           DISPLAY "Categoria actual: " PROD-CATEGORIA
+           DISPLAY "Nueva categoria: "
+           ACCEPT PROD-CATEGORIA
+           DISPLAY "Precio actual: " PROD-PRECIO
+           DISPLAY "Nuevo precio: "
+           ACCEPT PROD-PRECIO
+           DISPLAY "Stock minimo actual: " PROD-STOCK-MIN
+           DISPLAY "Nuevo stock minimo: "
+           ACCEPT PROD-STOCK-MIN
+           DISPLAY "Proveedor actual (ID): " PROD-PROVEEDOR
+           DISPLAY "Nuevo proveedor:"
+           MOVE "23" TO WS-PROV-STATUS
+           PERFORM 306-VALIDAR-PROVEEDOR UNTIL WS-PROV-STATUS = "00"
+
+           REWRITE REGISTRO-PRODUCTO
+               INVALID KEY
+                   DISPLAY "Error al actualizar producto"
+               NOT INVALID KEY
+                   DISPLAY "Producto actualizado exitosamente"
+           END-REWRITE.
+
+       270-ELIMINAR-PRODUCTO.
+           DISPLAY "=== ELIMINAR PRODUCTO ==="
+           DISPLAY "ID Producto: "
+           ACCEPT PROD-ID
+
+           READ PRODUCTOS-ARCHIVO
+               INVALID KEY
+                   DISPLAY "Producto no encontrado"
+               NOT INVALID KEY
+                   PERFORM 280-CONFIRMAR-BAJA
+           END-READ.
+
+       280-CONFIRMAR-BAJA.
+           IF PROD-STOCK NOT = 0
+               DISPLAY "No se puede eliminar: el producto aun tiene"
+               DISPLAY "stock. Retire el stock antes de eliminarlo."
+           ELSE
+               DISPLAY "Producto: " PROD-NOMBRE
+               DISPLAY "Confirma la eliminacion (S/N): "
+               ACCEPT WS-CONFIRMAR
+               IF WS-CONFIRMAR = "S" OR WS-CONFIRMAR = "s"
+                   DELETE PRODUCTOS-ARCHIVO
+                       INVALID KEY
+                           DISPLAY "Error al eliminar producto"
+                       NOT INVALID KEY
+                           DISPLAY "Producto eliminado exitosamente"
+                   END-DELETE
+               ELSE
+                   DISPLAY "Eliminacion cancelada"
+               END-IF
+           END-IF.
+
        300-ENTRADA-STOCK.
            DISPLAY "=== ENTRADA DE STOCK ==="
            PERFORM 310-BUSCAR-PRODUCTO
            IF WS-PROD-STATUS = "00"
-               PERFORM 320-REGISTRAR-ENTRADA
+               PERFORM 305-VALIDAR-EMPLEADO
+               IF WS-EMP-STATUS = "00"
+                   PERFORM 320-REGISTRAR-ENTRADA
+               END-IF
            END-IF.
-           
+
        310-BUSCAR-PRODUCTO.
            DISPLAY "ID Producto: "
            ACCEPT PROD-ID
@@ -235,34 +578,70 @@
                    DISPLAY "Producto: " PROD-NOMBRE
                    DISPLAY "Stock actual: " PROD-STOCK
            END-READ.
-           
+
+       305-VALIDAR-EMPLEADO.
+           MOVE WS-OPERADOR-ID TO MOV-EMP-ID
+           MOVE "00" TO WS-EMP-STATUS.
+
+       306-VALIDAR-PROVEEDOR.
+           DISPLAY "ID Proveedor: "
+           ACCEPT PROD-PROVEEDOR
+           MOVE PROD-PROVEEDOR TO PROV-ID
+           READ PROVEEDORES-ARCHIVO
+               INVALID KEY
+                   DISPLAY "Proveedor no encontrado. Registrelo"
+                   DISPLAY "primero en Gestionar Proveedores."
+                   MOVE "23" TO WS-PROV-STATUS
+               NOT INVALID KEY
+                   DISPLAY "Proveedor: " PROV-NOMBRE
+                   MOVE "00" TO WS-PROV-STATUS
+           END-READ.
+
        320-REGISTRAR-ENTRADA.
            DISPLAY "Cantidad a ingresar: "
            ACCEPT MOV-CANTIDAD
            DISPLAY "Precio unitario: "
            ACCEPT MOV-PRECIO-UNIT
-           
+
            MOVE "E" TO MOV-TIPO
            MOVE PROD-ID TO MOV-PROD-ID
            MOVE WS-FECHA-HOY TO MOV-FECHA
-           
+           MOVE PROD-STOCK TO CHK-STOCK-ANTES
+           COMPUTE CHK-STOCK-DESPUES = PROD-STOCK + MOV-CANTIDAD
+
+           PERFORM 330-INICIAR-CHECKPOINT
+
            WRITE REGISTRO-MOVIMIENTO
-           
-           ADD MOV-CANTIDAD TO PROD-STOCK
-           MOVE WS-FECHA-HOY TO PROD-ULTIMA-COMPRA
-           
-           REWRITE REGISTRO-PRODUCTO
-               INVALID KEY
-                   DISPLAY "Error actualizando stock"
-               NOT INVALID KEY
-                   DISPLAY "Stock actualizado correctamente"
-           END-REWRITE.
-           
+
+           IF WS-MOV-STATUS = "00"
+               PERFORM 335-CONFIRMAR-CHECKPOINT
+
+               ADD MOV-CANTIDAD TO PROD-STOCK
+               MOVE WS-FECHA-HOY TO PROD-ULTIMA-COMPRA
+
+               REWRITE REGISTRO-PRODUCTO
+                   INVALID KEY
+                       DISPLAY "Error actualizando stock"
+                       DISPLAY "Checkpoint dejado intacto para"
+                       DISPLAY "reconciliar al reiniciar"
+                   NOT INVALID KEY
+                       DISPLAY "Stock actualizado correctamente"
+                       PERFORM 340-LIMPIAR-CHECKPOINT
+               END-REWRITE
+           ELSE
+               DISPLAY "Error registrando el movimiento, status "
+                   WS-MOV-STATUS
+               PERFORM 340-LIMPIAR-CHECKPOINT
+           END-IF.
+
        400-SALIDA-STOCK.
            DISPLAY "=== SALIDA DE STOCK ==="
            PERFORM 310-BUSCAR-PRODUCTO
            IF WS-PROD-STATUS = "00"
-               PERFORM 410-REGISTRAR-SALIDA
+               PERFORM 305-VALIDAR-EMPLEADO
+               IF WS-EMP-STATUS = "00"
+                   PERFORM 410-REGISTRAR-SALIDA
+               END-IF
            END-IF.
            
        410-REGISTRAR-SALIDA.
@@ -276,18 +655,65 @@
                MOVE PROD-ID TO MOV-PROD-ID
                MOVE WS-FECHA-HOY TO MOV-FECHA
                MOVE PROD-PRECIO TO MOV-PRECIO-UNIT
-               
+               MOVE PROD-STOCK TO CHK-STOCK-ANTES
+               COMPUTE CHK-STOCK-DESPUES = PROD-STOCK - MOV-CANTIDAD
+
+               PERFORM 330-INICIAR-CHECKPOINT
+
                WRITE REGISTRO-MOVIMIENTO
-               
-               SUBTRACT MOV-CANTIDAD FROM PROD-STOCK
-               
-               REWRITE REGISTRO-PRODUCTO
-                   INVALID KEY
-                       DISPLAY "Error actualizando stock"
-                   NOT INVALID KEY
-                       DISPLAY "Stock actualizado correctamente"
-               END-REWRITE
+
+               IF WS-MOV-STATUS = "00"
+                   PERFORM 335-CONFIRMAR-CHECKPOINT
+
+                   SUBTRACT MOV-CANTIDAD FROM PROD-STOCK
+
+                   REWRITE REGISTRO-PRODUCTO
+                       INVALID KEY
+                           DISPLAY "Error actualizando stock"
+                           DISPLAY "Checkpoint dejado intacto para"
+                           DISPLAY "reconciliar al reiniciar"
+                       NOT INVALID KEY
+                           DISPLAY "Stock actualizado correctamente"
+                           PERFORM 340-LIMPIAR-CHECKPOINT
+                   END-REWRITE
+               ELSE
+                   DISPLAY "Error registrando el movimiento, status "
+                       WS-MOV-STATUS
+                   PERFORM 340-LIMPIAR-CHECKPOINT
+               END-IF
            END-IF.
+
+       330-INICIAR-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-ARCHIVO
+           MOVE "PENDIENTE" TO CHK-ESTADO
+           MOVE MOV-TIPO TO CHK-TIPO
+           MOVE MOV-PROD-ID TO CHK-PROD-ID
+           MOVE MOV-CANTIDAD TO CHK-CANTIDAD
+           MOVE MOV-FECHA TO CHK-FECHA
+           WRITE REGISTRO-CHECKPOINT
+           IF WS-CHK-STATUS NOT = "00"
+               DISPLAY "AVISO: no se pudo escribir el checkpoint "
+                   "(status " WS-CHK-STATUS "); si el sistema"
+               DISPLAY "falla antes de confirmar el movimiento, la"
+               DISPLAY "recuperacion automatica no tendra efecto."
+           END-IF
+           CLOSE CHECKPOINT-ARCHIVO.
+
+       335-CONFIRMAR-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-ARCHIVO
+           MOVE "ESCRITO" TO CHK-ESTADO
+           WRITE REGISTRO-CHECKPOINT
+           IF WS-CHK-STATUS NOT = "00"
+               DISPLAY "AVISO: no se pudo confirmar el checkpoint "
+                   "(status " WS-CHK-STATUS "); si el sistema"
+               DISPLAY "falla antes de actualizar el stock, la"
+               DISPLAY "recuperacion automatica no tendra efecto."
+           END-IF
+           CLOSE CHECKPOINT-ARCHIVO.
+
+       340-LIMPIAR-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-ARCHIVO
+           CLOSE CHECKPOINT-ARCHIVO.
            
        CONSULTAS-SECTION SECTION.
        500-CONSULTAR-PRODUCTO.
@@ -305,13 +731,64 @@
            DISPLAY "Precio: $" PROD-PRECIO
            DISPLAY "Stock Actual: " PROD-STOCK
            DISPLAY "Stock Minimo: " PROD-STOCK-MIN
-           DISPLAY "Proveedor: " PROD-PROVEEDOR
-           DISPLAY "Ultima Compra: " PROD-ULTIMA-COMPRA.
-           
+           DISPLAY "Proveedor (ID): " PROD-PROVEEDOR
+           PERFORM 511-MOSTRAR-NOMBRE-PROVEEDOR
+           DISPLAY "Ultima Compra: " PROD-ULTIMA-COMPRA
+           DISPLAY "Registrado por (ID Empleado): " PROD-CREADO-POR.
+
+       511-MOSTRAR-NOMBRE-PROVEEDOR.
+           MOVE PROD-PROVEEDOR TO PROV-ID
+           READ PROVEEDORES-ARCHIVO
+               INVALID KEY
+                   DISPLAY "  Proveedor no registrado"
+               NOT INVALID KEY
+                   DISPLAY "  Nombre Proveedor: " PROV-NOMBRE
+           END-READ.
+
+       520-BUSCAR-POR-NOMBRE.
+           DISPLAY "=== BUSCAR PRODUCTO POR NOMBRE ==="
+           DISPLAY "Nombre a buscar: "
+           ACCEPT WS-NOMBRE-BUSCADO
+           MOVE WS-NOMBRE-BUSCADO TO PROD-NOMBRE
+           MOVE 0 TO WS-CONTADOR-NOMBRE
+
+           START PRODUCTOS-ARCHIVO KEY IS NOT LESS THAN PROD-NOMBRE
+               INVALID KEY
+                   MOVE "10" TO WS-PROD-STATUS
+               NOT INVALID KEY
+                   MOVE "00" TO WS-PROD-STATUS
+           END-START
+
+           PERFORM UNTIL WS-PROD-STATUS = "10"
+               READ PRODUCTOS-ARCHIVO NEXT RECORD
+                   AT END
+                       MOVE "10" TO WS-PROD-STATUS
+                   NOT AT END
+                       IF PROD-NOMBRE = WS-NOMBRE-BUSCADO
+                           ADD 1 TO WS-CONTADOR-NOMBRE
+                           PERFORM 510-MOSTRAR-DETALLES
+                       ELSE
+                           MOVE "10" TO WS-PROD-STATUS
+                       END-IF
+               END-READ
+           END-PERFORM
+
+           IF WS-CONTADOR-NOMBRE = 0
+               DISPLAY "No se encontraron productos con ese nombre"
+           END-IF.
+
        600-LISTAR-BAJO-STOCK.
            DISPLAY "=== PRODUCTOS BAJO STOCK MINIMO ==="
            MOVE 0 TO WS-PRODUCTOS-BAJOS
-           
+
+           MOVE 0 TO PROD-ID
+           START PRODUCTOS-ARCHIVO KEY IS NOT LESS THAN PROD-ID
+               INVALID KEY
+                   MOVE "10" TO WS-PROD-STATUS
+               NOT INVALID KEY
+                   MOVE "00" TO WS-PROD-STATUS
+           END-START
+
            PERFORM 610-LEER-SIGUIENTE UNTIL WS-PROD-STATUS = "10"
            
            DISPLAY "Total productos bajo stock: " WS-PRODUCTOS-BAJOS.
@@ -346,8 +823,16 @@
            
            MOVE 0 TO WS-TOTAL-VALOR
            MOVE 0 TO WS-TOTAL-PRODUCTOS
-           
-           PERFORM 710-PROCESAR-PRODUCTOS UNTIL 
+
+           MOVE 0 TO PROD-ID
+           START PRODUCTOS-ARCHIVO KEY IS NOT LESS THAN PROD-ID
+               INVALID KEY
+                   MOVE "10" TO WS-PROD-STATUS
+               NOT INVALID KEY
+                   MOVE "00" TO WS-PROD-STATUS
+           END-START
+
+           PERFORM 710-PROCESAR-PRODUCTOS UNTIL
                    WS-PROD-STATUS = "10"
            
            MOVE SPACES TO LINEA-REPORTE
@@ -376,7 +861,137 @@
                           INTO LINEA-REPORTE
                    WRITE LINEA-REPORTE
            END-READ.
-           
+
+       720-REPORTE-REORDEN.
+           DISPLAY "=== GENERANDO REPORTE DE REORDEN POR PROVEEDOR ==="
+
+           OPEN OUTPUT REPORTE-REORDEN-ARCHIVO
+
+           MOVE SPACES TO LINEA-REORDEN
+           STRING "REPORTE DE REORDEN POR PROVEEDOR - FECHA: "
+                  WS-FECHA-HOY
+                  DELIMITED BY SIZE
+                  INTO LINEA-REORDEN
+           WRITE LINEA-REORDEN
+
+           MOVE SPACES TO LINEA-REORDEN
+           MOVE ALL "-" TO LINEA-REORDEN
+           WRITE LINEA-REORDEN
+
+           MOVE 0 TO WS-TOTAL-REORDEN
+           MOVE 0 TO WS-PROV-ANTERIOR
+           MOVE 'S' TO WS-PROV-PRIMERA-VEZ
+
+           SORT ARCHIVO-ORDEN-PROVEEDOR
+               ON ASCENDING KEY ROP-PROVEEDOR ROP-PROD-ID
+               INPUT PROCEDURE IS 730-CARGAR-BAJO-STOCK
+               OUTPUT PROCEDURE IS 740-IMPRIMIR-REORDEN
+
+           MOVE SPACES TO LINEA-REORDEN
+           STRING "TOTAL ESTIMADO A ORDENAR: $" WS-TOTAL-REORDEN
+                  DELIMITED BY SIZE
+                  INTO LINEA-REORDEN
+           WRITE LINEA-REORDEN
+
+           CLOSE REPORTE-REORDEN-ARCHIVO
+           DISPLAY "Reporte de reorden generado exitosamente".
+
+       730-CARGAR-BAJO-STOCK.
+           MOVE 0 TO PROD-ID
+           START PRODUCTOS-ARCHIVO KEY IS NOT LESS THAN PROD-ID
+               INVALID KEY
+                   MOVE "10" TO WS-PROD-STATUS
+               NOT INVALID KEY
+                   MOVE "00" TO WS-PROD-STATUS
+           END-START
+
+           PERFORM UNTIL WS-PROD-STATUS = "10"
+               READ PRODUCTOS-ARCHIVO NEXT RECORD
+                   AT END
+                       MOVE "10" TO WS-PROD-STATUS
+                   NOT AT END
+                       IF PROD-STOCK <= PROD-STOCK-MIN
+                           MOVE PROD-PROVEEDOR TO ROP-PROVEEDOR
+                           MOVE PROD-ID TO ROP-PROD-ID
+                           MOVE PROD-NOMBRE TO ROP-NOMBRE
+                           MOVE PROD-STOCK TO ROP-STOCK
+                           MOVE PROD-STOCK-MIN TO ROP-STOCK-MIN
+                           MOVE PROD-PRECIO TO ROP-PRECIO
+                           RELEASE REG-ORDEN-PROVEEDOR
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+       740-IMPRIMIR-REORDEN.
+           MOVE 'N' TO WS-PROV-FIN-ORDEN
+           PERFORM UNTIL WS-PROV-FIN-ORDEN = 'S'
+               RETURN ARCHIVO-ORDEN-PROVEEDOR
+                   AT END
+                       MOVE 'S' TO WS-PROV-FIN-ORDEN
+                   NOT AT END
+                       PERFORM 741-PROCESAR-ITEM-REORDEN
+               END-RETURN
+           END-PERFORM
+
+           IF WS-PROV-PRIMERA-VEZ = 'N'
+               PERFORM 742-IMPRIMIR-SUBTOTAL-PROV
+           END-IF.
+
+       741-PROCESAR-ITEM-REORDEN.
+           IF WS-PROV-PRIMERA-VEZ = 'S'
+               MOVE ROP-PROVEEDOR TO WS-PROV-ANTERIOR
+               MOVE 'N' TO WS-PROV-PRIMERA-VEZ
+               PERFORM 743-IMPRIMIR-ENCABEZADO-PROV
+           END-IF
+
+           IF ROP-PROVEEDOR NOT = WS-PROV-ANTERIOR
+               PERFORM 742-IMPRIMIR-SUBTOTAL-PROV
+               MOVE ROP-PROVEEDOR TO WS-PROV-ANTERIOR
+               MOVE 0 TO WS-SUBTOTAL-PROV
+               MOVE 0 TO WS-ITEMS-PROV
+               PERFORM 743-IMPRIMIR-ENCABEZADO-PROV
+           END-IF
+
+           COMPUTE WS-CANT-SUGERIDA = ROP-STOCK-MIN - ROP-STOCK
+           COMPUTE WS-COSTO-ITEM = WS-CANT-SUGERIDA * ROP-PRECIO
+           ADD WS-COSTO-ITEM TO WS-SUBTOTAL-PROV
+           ADD WS-COSTO-ITEM TO WS-TOTAL-REORDEN
+           ADD 1 TO WS-ITEMS-PROV
+
+           MOVE SPACES TO LINEA-REORDEN
+           STRING "  " ROP-PROD-ID " - " ROP-NOMBRE
+                  " - Pedir: " WS-CANT-SUGERIDA
+                  " - Costo Est.: $" WS-COSTO-ITEM
+                  DELIMITED BY SIZE
+                  INTO LINEA-REORDEN
+           WRITE LINEA-REORDEN.
+
+       742-IMPRIMIR-SUBTOTAL-PROV.
+           MOVE SPACES TO LINEA-REORDEN
+           STRING "Subtotal Proveedor " WS-PROV-ANTERIOR
+                  " (" WS-ITEMS-PROV " items): $" WS-SUBTOTAL-PROV
+                  DELIMITED BY SIZE
+                  INTO LINEA-REORDEN
+           WRITE LINEA-REORDEN
+           MOVE SPACES TO LINEA-REORDEN
+           WRITE LINEA-REORDEN.
+
+       743-IMPRIMIR-ENCABEZADO-PROV.
+           MOVE 0 TO WS-SUBTOTAL-PROV
+           MOVE 0 TO WS-ITEMS-PROV
+           MOVE ROP-PROVEEDOR TO PROV-ID
+           READ PROVEEDORES-ARCHIVO
+               INVALID KEY
+                   MOVE "(no registrado)" TO PROV-NOMBRE
+               NOT INVALID KEY
+                   CONTINUE
+           END-READ
+           MOVE SPACES TO LINEA-REORDEN
+           STRING "Proveedor ID " ROP-PROVEEDOR " - " PROV-NOMBRE
+                  DELIMITED BY SIZE
+                  INTO LINEA-REORDEN
+           WRITE LINEA-REORDEN.
+
        800-VER-MOVIMIENTOS.
            DISPLAY "=== MOVIMIENTOS DEL DIA ==="
            MOVE 0 TO WS-MOVIMIENTOS-HOY
@@ -397,11 +1012,186 @@
                        DISPLAY "Tipo: " MOV-TIPO " - "
                                "Producto: " MOV-PROD-ID " - "
                                "Cantidad: " MOV-CANTIDAD " - "
-                               "Precio: $" MOV-PRECIO-UNIT
+                               "Precio: $" MOV-PRECIO-UNIT " - "
+                               "Empleado: " MOV-EMP-ID
+                   END-IF
+           END-READ.
+
+       CIERRE-SECTION SECTION.
+       900-CERRAR-PERIODO.
+           DISPLAY "=== CIERRE DE PERIODO DE MOVIMIENTOS ==="
+           MOVE 0 TO WS-CONTADOR-ORIGEN
+           MOVE 0 TO WS-CONTADOR-COPIA
+           MOVE "N" TO WS-ERROR-COPIA
+           STRING "movimientos_" WS-FECHA-HOY(1:6) ".dat"
+               DELIMITED BY SIZE INTO WS-NOMBRE-ARCHIVO-HIST
+
+           CLOSE MOVIMIENTOS-ARCHIVO
+           OPEN INPUT MOVIMIENTOS-ARCHIVO
+           OPEN EXTEND ARCHIVO-HISTORICO
+           IF WS-HIST-STATUS = "35"
+               OPEN OUTPUT ARCHIVO-HISTORICO
+               CLOSE ARCHIVO-HISTORICO
+               OPEN EXTEND ARCHIVO-HISTORICO
+           END-IF
+
+           PERFORM 910-COPIAR-MOVIMIENTO UNTIL WS-MOV-STATUS = "10"
+
+           CLOSE MOVIMIENTOS-ARCHIVO
+           CLOSE ARCHIVO-HISTORICO
+
+           IF WS-CONTADOR-ORIGEN = 0
+               DISPLAY "No hay movimientos que archivar"
+           ELSE
+               IF WS-ERROR-COPIA = "S"
+                   OR WS-CONTADOR-COPIA NOT = WS-CONTADOR-ORIGEN
+                   DISPLAY "ERROR: la copia no coincide con el"
+                   DISPLAY "original, no se trunco movimientos.dat"
+               ELSE
+                   OPEN OUTPUT MOVIMIENTOS-ARCHIVO
+                   CLOSE MOVIMIENTOS-ARCHIVO
+                   DISPLAY "Periodo cerrado: " WS-CONTADOR-COPIA
+                   DISPLAY "movimientos archivados en "
+                       WS-NOMBRE-ARCHIVO-HIST
+               END-IF
+           END-IF
+
+           OPEN I-O MOVIMIENTOS-ARCHIVO
+           IF WS-MOV-STATUS = "35"
+               OPEN OUTPUT MOVIMIENTOS-ARCHIVO
+               CLOSE MOVIMIENTOS-ARCHIVO
+               OPEN I-O MOVIMIENTOS-ARCHIVO
+           END-IF.
+
+       910-COPIAR-MOVIMIENTO.
+           READ MOVIMIENTOS-ARCHIVO NEXT RECORD
+               AT END
+                   MOVE "10" TO WS-MOV-STATUS
+               NOT AT END
+                   ADD 1 TO WS-CONTADOR-ORIGEN
+                   MOVE REGISTRO-MOVIMIENTO TO REGISTRO-HISTORICO
+                   WRITE REGISTRO-HISTORICO
+                   IF WS-HIST-STATUS = "00"
+                       ADD 1 TO WS-CONTADOR-COPIA
+                   ELSE
+                       MOVE "S" TO WS-ERROR-COPIA
+                       DISPLAY "ERROR al escribir en el archivo "
+                           "historico, status " WS-HIST-STATUS
                    END-IF
            END-READ.
 
-       FINALIZAR-SECTION SECTION.           
+       PROVEEDORES-SECTION SECTION.
+       950-GESTIONAR-PROVEEDORES.
+           MOVE "N" TO WS-CONFIRMAR
+           PERFORM UNTIL WS-CONFIRMAR = "S" OR WS-CONFIRMAR = "s"
+               DISPLAY " "
+               DISPLAY "=== GESTION DE PROVEEDORES ==="
+               DISPLAY "1. Registrar Nuevo Proveedor"
+               DISPLAY "2. Modificar Proveedor"
+               DISPLAY "3. Listar Proveedores"
+               DISPLAY "4. Volver al Menu Principal"
+               DISPLAY "Ingrese su opcion (1-4): "
+               ACCEPT WS-OPCION
+
+               EVALUATE WS-OPCION
+                   WHEN 1
+                       PERFORM 960-NUEVO-PROVEEDOR
+                   WHEN 2
+                       PERFORM 970-MODIFICAR-PROVEEDOR
+                   WHEN 3
+                       PERFORM 980-LISTAR-PROVEEDORES
+                   WHEN 4
+                       MOVE "S" TO WS-CONFIRMAR
+                   WHEN OTHER
+                       DISPLAY "Opcion invalida"
+               END-EVALUATE
+           END-PERFORM.
+
+       960-NUEVO-PROVEEDOR.
+           DISPLAY "=== REGISTRO DE NUEVO PROVEEDOR ==="
+           DISPLAY "ID Proveedor (5 digitos): "
+           ACCEPT PROV-ID
+
+           READ PROVEEDORES-ARCHIVO
+               INVALID KEY
+                   PERFORM 961-INGRESAR-DATOS-PROV
+               NOT INVALID KEY
+                   DISPLAY "ERROR: Proveedor ya existe"
+           END-READ.
+
+       961-INGRESAR-DATOS-PROV.
+           DISPLAY "Nombre del Proveedor: "
+           ACCEPT PROV-NOMBRE
+           DISPLAY "Contacto: "
+           ACCEPT PROV-CONTACTO
+           DISPLAY "Telefono: "
+           ACCEPT PROV-TELEFONO
+
+           WRITE REGISTRO-PROVEEDOR
+               INVALID KEY
+                   DISPLAY "Error al guardar proveedor"
+               NOT INVALID KEY
+                   DISPLAY "Proveedor registrado exitosamente"
+           END-WRITE.
+
+       970-MODIFICAR-PROVEEDOR.
+           DISPLAY "=== MODIFICACION DE PROVEEDOR ==="
+           DISPLAY "ID Proveedor: "
+           ACCEPT PROV-ID
+
+           READ PROVEEDORES-ARCHIVO
+               INVALID KEY
+                   DISPLAY "Proveedor no encontrado"
+               NOT INVALID KEY
+                   PERFORM 971-ACTUALIZAR-DATOS-PROV
+           END-READ.
+
+       971-ACTUALIZAR-DATOS-PROV.
+           DISPLAY "Nombre actual: " PROV-NOMBRE
+           DISPLAY "Nuevo nombre: "
+           ACCEPT PROV-NOMBRE
+           DISPLAY "Contacto actual: " PROV-CONTACTO
+           DISPLAY "Nuevo contacto: "
+           ACCEPT PROV-CONTACTO
+           DISPLAY "Telefono actual: " PROV-TELEFONO
+           DISPLAY "Nuevo telefono: "
+           ACCEPT PROV-TELEFONO
+
+           REWRITE REGISTRO-PROVEEDOR
+               INVALID KEY
+                   DISPLAY "Error al actualizar proveedor"
+               NOT INVALID KEY
+                   DISPLAY "Proveedor actualizado exitosamente"
+           END-REWRITE.
+
+       980-LISTAR-PROVEEDORES.
+           DISPLAY "=== LISTADO DE PROVEEDORES ==="
+           MOVE 0 TO PROV-ID
+           START PROVEEDORES-ARCHIVO KEY IS NOT LESS THAN PROV-ID
+               INVALID KEY
+                   MOVE "10" TO WS-PROV-STATUS
+               NOT INVALID KEY
+                   MOVE "00" TO WS-PROV-STATUS
+           END-START
+
+           PERFORM UNTIL WS-PROV-STATUS = "10"
+               PERFORM 981-LEER-SIGUIENTE-PROV
+           END-PERFORM.
+
+       981-LEER-SIGUIENTE-PROV.
+           READ PROVEEDORES-ARCHIVO NEXT RECORD
+               AT END
+                   MOVE "10" TO WS-PROV-STATUS
+               NOT AT END
+                   DISPLAY "ID: " PROV-ID
+                       " - Nombre: " PROV-NOMBRE
+                   DISPLAY "  Contacto: " PROV-CONTACTO
+                       " - Telefono: " PROV-TELEFONO
+           END-READ.
+
+       FINALIZAR-SECTION SECTION.
        999-FINALIZAR.
            CLOSE PRODUCTOS-ARCHIVO
-           CLOSE MOVIMIENTOS-ARCHIVO.
+           CLOSE MOVIMIENTOS-ARCHIVO
+           CLOSE EMPLEADOS-ARCHIVO
+           CLOSE PROVEEDORES-ARCHIVO.
